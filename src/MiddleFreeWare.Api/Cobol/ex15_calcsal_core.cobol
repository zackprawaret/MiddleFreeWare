@@ -0,0 +1,151 @@
+      *===============================================================
+      * ex15_calcsal_core.cobol
+      * Sous-programme COBOL de calcul de paie — logique partagee
+      *
+      * Appele par CALCSAL-API (mode interactif, un enregistrement)
+      * et par CALCSAL-BATCH (mode batch, tout le fichier maitre) afin
+      * de ne pas dupliquer la logique de calcul BRUT/PRIME/CHARGES/NET.
+      *
+      * Modifications :
+      *   2026-08 - Validation des zones d'entree (MATRICULE renseigne,
+      *             SALAIRE/ANCIENNETE numeriques et dans une plage
+      *             raisonnable) avant tout calcul ; le CALL-ant doit
+      *             tester CALC-IS-REJECTED avant d'exploiter les
+      *             zones calculees.
+      *   2026-08 - Le taux de prime d'anciennete est desormais lu
+      *             dans le bareme par echelons PRIMERATE.cpy (au lieu
+      *             de ANCIENNETE * 0.01 plafonne a 0.15), selon la
+      *             categorie de l'employe (cadre/non-cadre).
+      *===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCSAL-CORE.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY COTIRATE.
+       COPY PRIMERATE.
+       01 WS-IDX                   PIC 9 COMP.
+       01 WS-PRIME-IDX              PIC 9(2) COMP.
+
+       LINKAGE SECTION.
+       COPY CALCREC.
+
+       PROCEDURE DIVISION USING CALC-LINKAGE.
+       0000-CALCULER.
+           PERFORM 1000-VALIDER-ENTREE
+               THRU 1000-VALIDER-ENTREE-EXIT.
+           IF CALC-IS-REJECTED
+               GO TO 0000-CALCULER-EXIT
+           END-IF.
+
+           MOVE FUNCTION NUMVAL(CALC-SALAIRE-STR)    TO CALC-SALAIRE.
+           MOVE FUNCTION NUMVAL(CALC-ANCIENNETE-STR) TO CALC-ANCIENNETE.
+
+           IF CALC-CATEGORIE NOT = 'C' AND CALC-CATEGORIE NOT = 'N'
+               MOVE 'N' TO CALC-CATEGORIE
+           END-IF.
+           IF CALC-DEVISE = SPACES OR CALC-DEVISE = LOW-VALUES
+               MOVE 'EUR' TO CALC-DEVISE
+           END-IF.
+
+           PERFORM 2000-DETERMINER-TAUX-PRIME.
+
+           COMPUTE CALC-PRIME   = CALC-SALAIRE * CALC-TAUX-PRIME.
+           COMPUTE CALC-BRUT    = CALC-SALAIRE + CALC-PRIME.
+
+           MOVE 0 TO CALC-CHARGES.
+           MOVE 0 TO CALC-TAUX-CHARGES.
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 4
+               MOVE WS-COTIS-LIBELLE(WS-IDX)
+                   TO CALC-COTIS-LIBELLE(WS-IDX)
+               MOVE WS-COTIS-TAUX(WS-IDX)
+                   TO CALC-COTIS-TAUX(WS-IDX)
+               COMPUTE CALC-COTIS-MONTANT(WS-IDX)
+                   = CALC-BRUT * WS-COTIS-TAUX(WS-IDX)
+               ADD CALC-COTIS-MONTANT(WS-IDX) TO CALC-CHARGES
+               ADD WS-COTIS-TAUX(WS-IDX)      TO CALC-TAUX-CHARGES
+           END-PERFORM.
+
+           COMPUTE CALC-NET = CALC-BRUT - CALC-CHARGES.
+
+       0000-CALCULER-EXIT.
+           GOBACK.
+
+      *---------------------------------------------------------------
+      * 1000-VALIDER-ENTREE
+      * Rejette les enregistrements dont le MATRICULE est absent, ou
+      * dont SALAIRE/ANCIENNETE ne sont pas des numeriques valides
+      * dans une plage plausible. Laisse CALC-REJECT-REASON renseigne
+      * pour que l'appelant puisse tracer le rejet (rapport d'erreurs).
+      *---------------------------------------------------------------
+       1000-VALIDER-ENTREE.
+           MOVE 'V' TO CALC-VALID-FLAG.
+           MOVE SPACES TO CALC-REJECT-REASON.
+
+           IF CALC-MATRICULE = SPACES OR CALC-MATRICULE = LOW-VALUES
+               MOVE 'R' TO CALC-VALID-FLAG
+               MOVE 'MATRICULE MANQUANT' TO CALC-REJECT-REASON
+               GO TO 1000-VALIDER-ENTREE-EXIT
+           END-IF.
+
+           IF CALC-SALAIRE-STR = SPACES
+               MOVE 'R' TO CALC-VALID-FLAG
+               MOVE 'SALAIRE MANQUANT' TO CALC-REJECT-REASON
+               GO TO 1000-VALIDER-ENTREE-EXIT
+           END-IF.
+
+           IF CALC-ANCIENNETE-STR = SPACES
+               MOVE 'R' TO CALC-VALID-FLAG
+               MOVE 'ANCIENNETE MANQUANTE' TO CALC-REJECT-REASON
+               GO TO 1000-VALIDER-ENTREE-EXIT
+           END-IF.
+
+           IF FUNCTION TEST-NUMVAL(CALC-SALAIRE-STR) NOT = 0
+               MOVE 'R' TO CALC-VALID-FLAG
+               MOVE 'SALAIRE NON NUMERIQUE' TO CALC-REJECT-REASON
+               GO TO 1000-VALIDER-ENTREE-EXIT
+           END-IF.
+
+           IF FUNCTION TEST-NUMVAL(CALC-ANCIENNETE-STR) NOT = 0
+               MOVE 'R' TO CALC-VALID-FLAG
+               MOVE 'ANCIENNETE NON NUMERIQUE' TO CALC-REJECT-REASON
+               GO TO 1000-VALIDER-ENTREE-EXIT
+           END-IF.
+
+           IF FUNCTION NUMVAL(CALC-SALAIRE-STR) <= 0
+              OR FUNCTION NUMVAL(CALC-SALAIRE-STR) > 999999.99
+               MOVE 'R' TO CALC-VALID-FLAG
+               MOVE 'SALAIRE HORS PLAGE' TO CALC-REJECT-REASON
+               GO TO 1000-VALIDER-ENTREE-EXIT
+           END-IF.
+
+           IF FUNCTION NUMVAL(CALC-ANCIENNETE-STR) < 0
+              OR FUNCTION NUMVAL(CALC-ANCIENNETE-STR) > 60
+               MOVE 'R' TO CALC-VALID-FLAG
+               MOVE 'ANCIENNETE HORS PLAGE' TO CALC-REJECT-REASON
+           END-IF.
+
+       1000-VALIDER-ENTREE-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------
+      * 2000-DETERMINER-TAUX-PRIME
+      * Recherche dans le bareme PRIMERATE l'echelon d'anciennete
+      * correspondant a la categorie et a l'anciennete de l'employe.
+      * A defaut de correspondance, CALC-TAUX-PRIME reste a 0 ; ce cas
+      * est normalement inatteignable car 1000-VALIDER-ENTREE rejette
+      * deja toute anciennete hors plage (0-60) et PRIMERATE couvre
+      * cette plage entiere pour chaque categorie.
+      *---------------------------------------------------------------
+       2000-DETERMINER-TAUX-PRIME.
+           MOVE 0 TO CALC-TAUX-PRIME.
+           PERFORM VARYING WS-PRIME-IDX FROM 1 BY 1
+                   UNTIL WS-PRIME-IDX > 10
+               IF WS-PRIME-CATEGORIE(WS-PRIME-IDX) = CALC-CATEGORIE
+                  AND CALC-ANCIENNETE >= WS-PRIME-AN-MIN(WS-PRIME-IDX)
+                  AND CALC-ANCIENNETE <= WS-PRIME-AN-MAX(WS-PRIME-IDX)
+                   MOVE WS-PRIME-TAUX(WS-PRIME-IDX) TO CALC-TAUX-PRIME
+               END-IF
+           END-PERFORM.
