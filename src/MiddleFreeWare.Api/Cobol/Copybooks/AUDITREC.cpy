@@ -0,0 +1,24 @@
+      *===============================================================
+      * AUDITREC.cpy
+      * Enregistrement du journal d'audit de paie : trace permanente
+      * de chaque calcul effectue (entrees et montants calcules), pour
+      * pouvoir justifier un bulletin plusieurs mois apres la periode
+      * sans avoir a refaire le calcul.
+      *
+      * Modifications :
+      *   2026-08 - AUDIT-DEVISE ajoute en fin d'enregistrement (paie
+      *             des filiales etrangeres) pour ne pas perturber les
+      *             DD existantes dimensionnees sur les 87 premiers
+      *             octets.
+      *===============================================================
+       01 AUDIT-RECORD.
+           05 AUDIT-MATRICULE        PIC X(6).
+           05 AUDIT-HORODATAGE        PIC X(26).
+           05 AUDIT-SALAIRE-STR       PIC X(12).
+           05 AUDIT-ANCIENNETE-STR    PIC X(4).
+           05 AUDIT-CATEGORIE         PIC X(1).
+           05 AUDIT-BRUT              PIC 9(8)V99.
+           05 AUDIT-PRIME             PIC 9(6)V99.
+           05 AUDIT-CHARGES           PIC 9(8)V99.
+           05 AUDIT-NET               PIC 9(8)V99.
+           05 AUDIT-DEVISE            PIC X(3).
