@@ -0,0 +1,11 @@
+      *===============================================================
+      * YTDMAST.cpy
+      * Enregistrement du fichier des cumuls annuels de paie, cle sur
+      * le MATRICULE : cumuls BRUT/CHARGES/NET depuis le debut de
+      * l'annee, mis a jour a chaque calcul de periode.
+      *===============================================================
+       01 YTD-RECORD.
+           05 YTD-MATRICULE        PIC X(6).
+           05 YTD-BRUT              PIC 9(10)V99.
+           05 YTD-CHARGES           PIC 9(10)V99.
+           05 YTD-NET               PIC 9(10)V99.
