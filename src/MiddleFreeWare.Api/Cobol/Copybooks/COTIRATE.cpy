@@ -0,0 +1,17 @@
+      *===============================================================
+      * COTIRATE.cpy
+      * Table des cotisations sociales (bareme employe).
+      * Chaque taux est exprime en PIC 9V9(4) (ex: 00690 = 6,90 %).
+      * La somme des taux doit rester egale au taux global de charges
+      * (0,22 = 22 %) tant que HR ne fournit pas un nouveau bareme.
+      *===============================================================
+       01 WS-COTISATIONS-INIT.
+           05 FILLER PIC X(21) VALUE 'RETRAITE        00690'.
+           05 FILLER PIC X(21) VALUE 'SECURITE SOCIALE00700'.
+           05 FILLER PIC X(21) VALUE 'CHOMAGE         00405'.
+           05 FILLER PIC X(21) VALUE 'CSG/CRDS        00405'.
+
+       01 WS-COTISATIONS-TABLE REDEFINES WS-COTISATIONS-INIT.
+           05 WS-COTIS-ENTRY OCCURS 4 TIMES.
+               10 WS-COTIS-LIBELLE     PIC X(16).
+               10 WS-COTIS-TAUX        PIC 9V9(4).
