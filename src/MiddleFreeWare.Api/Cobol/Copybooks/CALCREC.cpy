@@ -0,0 +1,31 @@
+      *===============================================================
+      * CALCREC.cpy
+      * Zone d'echange (LINKAGE) entre CALCSAL-API / CALCSAL-BATCH et
+      * le sous-programme de calcul CALCSAL-CORE.
+      *===============================================================
+       01 CALC-LINKAGE.
+           05 CALC-MATRICULE       PIC X(6).
+           05 CALC-SALAIRE-STR     PIC X(12).
+           05 CALC-ANCIENNETE-STR  PIC X(4).
+           05 CALC-CATEGORIE       PIC X(1).
+               88 CALC-IS-CADRE      VALUE 'C'.
+               88 CALC-IS-NON-CADRE  VALUE 'N'.
+           05 CALC-DEVISE           PIC X(3).
+           05 CALC-SALAIRE         PIC 9(6)V99.
+           05 CALC-ANCIENNETE      PIC 9(2).
+           05 CALC-TAUX-PRIME      PIC 9V99.
+           05 CALC-TAUX-CHARGES    PIC 9V9(4).
+           05 CALC-PRIME           PIC 9(6)V99.
+           05 CALC-BRUT            PIC 9(8)V99.
+           05 CALC-COTISATIONS.
+               10 CALC-COTIS-DETAIL OCCURS 4 TIMES
+                                     INDEXED BY CALC-COTIS-IDX.
+                   15 CALC-COTIS-LIBELLE  PIC X(16).
+                   15 CALC-COTIS-TAUX     PIC 9V9(4).
+                   15 CALC-COTIS-MONTANT  PIC 9(8)V99.
+           05 CALC-CHARGES         PIC 9(8)V99.
+           05 CALC-NET             PIC 9(8)V99.
+           05 CALC-VALID-FLAG       PIC X(1).
+               88 CALC-IS-VALID        VALUE 'V'.
+               88 CALC-IS-REJECTED     VALUE 'R'.
+           05 CALC-REJECT-REASON    PIC X(30).
