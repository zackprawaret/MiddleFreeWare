@@ -0,0 +1,22 @@
+      *===============================================================
+      * CKPTREC.cpy
+      * Enregistrement du fichier de reprise (checkpoint) du pilote
+      * batch CALCSAL-BATCH : dernier MATRICULE traite avec succes,
+      * nombre d'employes traites a cet instant de la periode, et les
+      * totaux et rejets cumules a cet instant, afin qu'une reprise
+      * reparte avec les memes totaux que l'execution interrompue au
+      * lieu de ne recompter que la portion rejouee du fichier.
+      *
+      * Modifications :
+      *   2026-08 - Ajout des totaux cumules et du nombre de rejets,
+      *             pour que 3000-ECRIRE-TOTAUX reste exact apres une
+      *             reprise sur incident.
+      *===============================================================
+       01 CKPT-RECORD.
+           05 CKPT-MATRICULE       PIC X(6).
+           05 CKPT-NB-TRAITES      PIC 9(6).
+           05 CKPT-NB-REJETS       PIC 9(6).
+           05 CKPT-TOTAL-BRUT      PIC 9(10)V99.
+           05 CKPT-TOTAL-PRIME     PIC 9(10)V99.
+           05 CKPT-TOTAL-CHARGES   PIC 9(10)V99.
+           05 CKPT-TOTAL-NET       PIC 9(10)V99.
