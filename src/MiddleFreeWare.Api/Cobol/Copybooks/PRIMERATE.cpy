@@ -0,0 +1,26 @@
+      *===============================================================
+      * PRIMERATE.cpy
+      * Bareme des primes d'anciennete (echelons), par categorie.
+      * Chaque ligne couvre une tranche [AN-MIN;AN-MAX] d'annees
+      * d'anciennete pour une categorie (N = non-cadre, C = cadre) et
+      * porte le taux de prime applicable, exprime en PIC 9V9(4)
+      * (ex: 00300 = 0,03 = 3 %).
+      *===============================================================
+       01 WS-PRIME-BAREME-INIT.
+           05 FILLER PIC X(10) VALUE 'N000200000'.
+           05 FILLER PIC X(10) VALUE 'N030500300'.
+           05 FILLER PIC X(10) VALUE 'N061000600'.
+           05 FILLER PIC X(10) VALUE 'N111501000'.
+           05 FILLER PIC X(10) VALUE 'N169901500'.
+           05 FILLER PIC X(10) VALUE 'C000200200'.
+           05 FILLER PIC X(10) VALUE 'C030500500'.
+           05 FILLER PIC X(10) VALUE 'C061000900'.
+           05 FILLER PIC X(10) VALUE 'C111501300'.
+           05 FILLER PIC X(10) VALUE 'C169901800'.
+
+       01 WS-PRIME-BAREME REDEFINES WS-PRIME-BAREME-INIT.
+           05 WS-PRIME-ECHELON OCCURS 10 TIMES.
+               10 WS-PRIME-CATEGORIE  PIC X(1).
+               10 WS-PRIME-AN-MIN     PIC 9(2).
+               10 WS-PRIME-AN-MAX     PIC 9(2).
+               10 WS-PRIME-TAUX       PIC 9V9(4).
