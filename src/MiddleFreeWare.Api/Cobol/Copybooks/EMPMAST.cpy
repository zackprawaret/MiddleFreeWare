@@ -0,0 +1,19 @@
+      *===============================================================
+      * EMPMAST.cpy
+      * Enregistrement du fichier maitre des employes (paie).
+      *
+      * Modifications :
+      *   2026-08 - EMP-CATEGORIE (cadre/non-cadre, pour le bareme de
+      *             prime d'anciennete) et EMP-DEVISE (paie des
+      *             filiales etrangeres) ajoutes en fin
+      *             d'enregistrement pour ne pas perturber les DD
+      *             existantes qui ne lisent que les 52 premiers
+      *             octets.
+      *===============================================================
+       01 EMP-RECORD.
+           05 EMP-MATRICULE       PIC X(6).
+           05 EMP-NOM             PIC X(30).
+           05 EMP-SALAIRE-STR     PIC X(12).
+           05 EMP-ANCIENNETE-STR  PIC X(4).
+           05 EMP-CATEGORIE       PIC X(1).
+           05 EMP-DEVISE          PIC X(3).
