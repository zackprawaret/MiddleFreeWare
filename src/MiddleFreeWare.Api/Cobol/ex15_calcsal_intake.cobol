@@ -0,0 +1,401 @@
+      *===============================================================
+      * ex15_calcsal_intake.cobol
+      * Programme COBOL d'integration de l'export CSV du systeme RH
+      * dans le fichier maitre des employes (EMPMAST), en amont de
+      * CALCSAL-BATCH.
+      *
+      * Lit CSVIN : un export CSV du SIRH, une ligne d'en-tete suivie
+      * d'une ligne par employe. L'en-tete est relue pour determiner
+      * la position de chaque colonne connue (MATRICULE, NOM, SALAIRE,
+      * ANCIENNETE, CATEGORIE, DEVISE) au lieu de supposer un ordre de
+      * colonnes fixe, afin de tolerer un export RH dont les colonnes
+      * sont reordonnees ou comportent des colonnes supplementaires non
+      * utilisees par la paie.
+      *
+      * Chaque ligne employe est validee par CALCSAL-CORE (meme
+      * validation que CALCSAL-API/CALCSAL-BATCH) avant d'etre ecrite
+      * dans EMP-MASTER-FILE ; une ligne mal formee, une colonne
+      * manquante ou un MATRICULE en double dans l'export sont
+      * signales dans INTKREJ avec la ligne CSV d'origine et le motif,
+      * sans arreter l'integration des lignes suivantes.
+      *
+      * EMP-MASTER-FILE est ouvert en entree-sortie (I-O) et accede en
+      * mode RANDOM : l'export RH n'est pas trie par MATRICULE, et une
+      * fiche deja presente (integration d'une periode precedente) est
+      * mise a jour (REWRITE) plutot que rejetee. Seul un MATRICULE
+      * deja rencontre DANS CE MEME export (WS-VU-TABLE) est traite
+      * comme un doublon et rejete.
+      *
+      * JCL associe : src/MiddleFreeWare.Api/JCL/CALCSALI.jcl
+      *
+      * Compiler dans le Docker :
+      *   cobc -x ex15_calcsal_intake.cobol ex15_calcsal_core.cobol -o ex15_calcsal_intake
+      *
+      * Modifications :
+      *   2026-08 - EMP-MASTER-FILE passe de ACCESS SEQUENTIAL/OPEN
+      *             OUTPUT a ACCESS RANDOM/OPEN I-O : l'ouverture en
+      *             sequentiel exigeait un export trie par MATRICULE
+      *             (rien ne le garantit) et OUTPUT exigeait un
+      *             fichier maitre vide, incompatible avec une
+      *             integration rejouee periode apres periode sur le
+      *             meme fichier. La detection de doublon ne repose
+      *             plus sur l'INVALID KEY du WRITE (qui ne distingue
+      *             pas une fiche deja chargee d'un vrai doublon) mais
+      *             sur une table des MATRICULE deja vus dans cet
+      *             export (WS-VU-TABLE).
+      *   2026-08 - WS-ENTETE-TABLE/WS-CHAMP-TABLE portees de 15 a 30
+      *             colonnes : un export SIRH reel depasse facilement
+      *             15 colonnes (service, manager, centre de cout,
+      *             dates, statut...) et l'UNSTRING s'arretait
+      *             silencieusement a la 15e, pouvant faire disparaitre
+      *             une colonne indispensable si elle etait au-dela.
+      *             ON OVERFLOW ajoute sur les deux UNSTRING pour
+      *             signaler, sans arreter l'integration, un export qui
+      *             depasse meme cette limite elargie.
+      *===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCSAL-INTAKE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CSV-INPUT-FILE ASSIGN TO 'CSVIN'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+
+           SELECT EMP-MASTER-FILE ASSIGN TO 'EMPMAST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS EMP-MATRICULE
+               FILE STATUS IS WS-EMP-STATUS.
+
+           SELECT INTAKE-REJECT-FILE ASSIGN TO 'INTKREJ'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJ-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CSV-INPUT-FILE
+           RECORD CONTAINS 200 CHARACTERS.
+       01 CSV-LINE                 PIC X(200).
+
+       FD  EMP-MASTER-FILE.
+       COPY EMPMAST.
+
+       FD  INTAKE-REJECT-FILE
+           RECORD CONTAINS 250 CHARACTERS.
+       01 REJ-LINE                 PIC X(250).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CSV-STATUS            PIC XX.
+       01 WS-EMP-STATUS            PIC XX.
+       01 WS-REJ-STATUS            PIC XX.
+       01 WS-EOF-FLAG              PIC X VALUE 'N'.
+           88 WS-EOF                 VALUE 'Y'.
+
+       01 WS-NB-COLONNES-MAX       PIC 9(2) COMP VALUE 30.
+       01 WS-NB-COLONNES           PIC 9(2) COMP VALUE 0.
+       01 WS-IDX                   PIC 9(2) COMP VALUE 0.
+
+       01 WS-ENTETE-TABLE.
+           05 WS-NOM-COLONNE         OCCURS 30 TIMES
+                                     PIC X(20).
+
+       01 WS-CHAMP-TABLE.
+           05 WS-CHAMP-COLONNE       OCCURS 30 TIMES
+                                     PIC X(30).
+
+       01 WS-NOM-COMPARE           PIC X(20).
+
+       01 WS-POS-MATRICULE         PIC 9(2) COMP VALUE 0.
+       01 WS-POS-NOM                PIC 9(2) COMP VALUE 0.
+       01 WS-POS-SALAIRE            PIC 9(2) COMP VALUE 0.
+       01 WS-POS-ANCIENNETE         PIC 9(2) COMP VALUE 0.
+       01 WS-POS-CATEGORIE          PIC 9(2) COMP VALUE 0.
+       01 WS-POS-DEVISE             PIC 9(2) COMP VALUE 0.
+
+       01 WS-VU-MAX                 PIC 9(4) COMP VALUE 9999.
+       01 WS-NB-VUS                 PIC 9(4) COMP VALUE 0.
+       01 WS-VU-TABLE.
+           05 WS-VU-MATRICULE         OCCURS 9999 TIMES
+                                       PIC X(6).
+       01 WS-VU-IDX                 PIC 9(4) COMP VALUE 0.
+       01 WS-VU-TROUVE-FLAG         PIC X VALUE 'N'.
+           88 WS-VU-TROUVE            VALUE 'Y'.
+
+       01 WS-NB-LUES                PIC 9(6) VALUE 0.
+       01 WS-NB-ACCEPTEES           PIC 9(6) VALUE 0.
+       01 WS-NB-REJETEES            PIC 9(6) VALUE 0.
+       01 WS-NB-LUES-STR            PIC ZZZ,ZZ9.
+       01 WS-NB-ACCEPTEES-STR       PIC ZZZ,ZZ9.
+       01 WS-NB-REJETEES-STR        PIC ZZZ,ZZ9.
+
+       COPY CALCREC.
+
+       PROCEDURE DIVISION.
+       0000-PILOTER.
+           PERFORM 1000-INITIALISER.
+           PERFORM 1500-LIRE-ENTETE THRU 1500-LIRE-ENTETE-EXIT.
+           IF NOT WS-EOF
+               PERFORM 2900-LIRE-SUIVANT
+               PERFORM 2000-TRAITER-FICHIER UNTIL WS-EOF
+           END-IF.
+           PERFORM 3000-ECRIRE-TOTAUX.
+           PERFORM 9000-TERMINER.
+           STOP RUN.
+
+       1000-INITIALISER.
+           OPEN INPUT CSV-INPUT-FILE.
+           OPEN I-O EMP-MASTER-FILE.
+           OPEN OUTPUT INTAKE-REJECT-FILE.
+           MOVE 'RAPPORT DES LIGNES REJETEES - INTEGRATION CSV RH'
+               TO REJ-LINE.
+           WRITE REJ-LINE.
+           MOVE SPACES TO REJ-LINE.
+           WRITE REJ-LINE.
+
+      *---------------------------------------------------------------
+      * 1500-LIRE-ENTETE
+      * Lit la ligne d'en-tete de l'export CSV et determine la
+      * position de chaque colonne connue, pour tolerer un export RH
+      * dont les colonnes sont reordonnees ou comportent des colonnes
+      * supplementaires non utilisees par la paie. Arrete l'integration
+      * si les colonnes indispensables au calcul (MATRICULE, SALAIRE,
+      * ANCIENNETE) sont absentes de l'en-tete.
+      *---------------------------------------------------------------
+       1500-LIRE-ENTETE.
+           READ CSV-INPUT-FILE
+               AT END
+                   DISPLAY 'CALCSAL-INTAKE : FICHIER CSV VIDE, ARRET'
+                   SET WS-EOF TO TRUE
+                   GO TO 1500-LIRE-ENTETE-EXIT
+           END-READ.
+
+           MOVE SPACES TO WS-ENTETE-TABLE.
+           UNSTRING CSV-LINE DELIMITED BY ','
+               INTO WS-NOM-COLONNE(1)  WS-NOM-COLONNE(2)
+                    WS-NOM-COLONNE(3)  WS-NOM-COLONNE(4)
+                    WS-NOM-COLONNE(5)  WS-NOM-COLONNE(6)
+                    WS-NOM-COLONNE(7)  WS-NOM-COLONNE(8)
+                    WS-NOM-COLONNE(9)  WS-NOM-COLONNE(10)
+                    WS-NOM-COLONNE(11) WS-NOM-COLONNE(12)
+                    WS-NOM-COLONNE(13) WS-NOM-COLONNE(14)
+                    WS-NOM-COLONNE(15) WS-NOM-COLONNE(16)
+                    WS-NOM-COLONNE(17) WS-NOM-COLONNE(18)
+                    WS-NOM-COLONNE(19) WS-NOM-COLONNE(20)
+                    WS-NOM-COLONNE(21) WS-NOM-COLONNE(22)
+                    WS-NOM-COLONNE(23) WS-NOM-COLONNE(24)
+                    WS-NOM-COLONNE(25) WS-NOM-COLONNE(26)
+                    WS-NOM-COLONNE(27) WS-NOM-COLONNE(28)
+                    WS-NOM-COLONNE(29) WS-NOM-COLONNE(30)
+               TALLYING IN WS-NB-COLONNES
+               ON OVERFLOW
+                   DISPLAY 'CALCSAL-INTAKE : ENTETE CSV A PLUS DE '
+                       WS-NB-COLONNES-MAX ' COLONNES, LES COLONNES '
+                       'AU-DELA SONT IGNOREES'
+           END-UNSTRING.
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-NB-COLONNES
+               MOVE FUNCTION TRIM(WS-NOM-COLONNE(WS-IDX))
+                   TO WS-NOM-COMPARE
+               EVALUATE WS-NOM-COMPARE
+                   WHEN 'MATRICULE'  MOVE WS-IDX TO WS-POS-MATRICULE
+                   WHEN 'NOM'        MOVE WS-IDX TO WS-POS-NOM
+                   WHEN 'SALAIRE'    MOVE WS-IDX TO WS-POS-SALAIRE
+                   WHEN 'ANCIENNETE' MOVE WS-IDX TO WS-POS-ANCIENNETE
+                   WHEN 'CATEGORIE'  MOVE WS-IDX TO WS-POS-CATEGORIE
+                   WHEN 'DEVISE'     MOVE WS-IDX TO WS-POS-DEVISE
+                   WHEN OTHER        CONTINUE
+               END-EVALUATE
+           END-PERFORM.
+
+           IF WS-POS-MATRICULE = 0 OR WS-POS-SALAIRE = 0
+                                   OR WS-POS-ANCIENNETE = 0
+               DISPLAY 'CALCSAL-INTAKE : COLONNE MATRICULE, SALAIRE OU '
+                   'ANCIENNETE INTROUVABLE DANS L''ENTETE CSV, ARRET'
+               SET WS-EOF TO TRUE
+           END-IF.
+
+       1500-LIRE-ENTETE-EXIT.
+           EXIT.
+
+       2000-TRAITER-FICHIER.
+           PERFORM 2100-TRAITER-LIGNE THRU 2100-TRAITER-LIGNE-EXIT.
+           PERFORM 2900-LIRE-SUIVANT.
+
+      *---------------------------------------------------------------
+      * 2100-TRAITER-LIGNE
+      * Decoupe la ligne CSV courante par colonne, ne retient que les
+      * colonnes reconnues a l'en-tete, fait valider le resultat par
+      * CALCSAL-CORE (memes regles que pour la saisie console ou le
+      * fichier maitre), et ecrit la fiche employe acceptee dans
+      * EMP-MASTER-FILE. Une ligne rejetee par CALCSAL-CORE ou un
+      * MATRICULE deja present dans le fichier maitre sont signales
+      * dans INTKREJ avec la ligne CSV d'origine, sans interrompre
+      * l'integration des lignes suivantes.
+      *---------------------------------------------------------------
+       2100-TRAITER-LIGNE.
+           ADD 1 TO WS-NB-LUES.
+           MOVE SPACES TO WS-CHAMP-TABLE.
+           UNSTRING CSV-LINE DELIMITED BY ','
+               INTO WS-CHAMP-COLONNE(1)  WS-CHAMP-COLONNE(2)
+                    WS-CHAMP-COLONNE(3)  WS-CHAMP-COLONNE(4)
+                    WS-CHAMP-COLONNE(5)  WS-CHAMP-COLONNE(6)
+                    WS-CHAMP-COLONNE(7)  WS-CHAMP-COLONNE(8)
+                    WS-CHAMP-COLONNE(9)  WS-CHAMP-COLONNE(10)
+                    WS-CHAMP-COLONNE(11) WS-CHAMP-COLONNE(12)
+                    WS-CHAMP-COLONNE(13) WS-CHAMP-COLONNE(14)
+                    WS-CHAMP-COLONNE(15) WS-CHAMP-COLONNE(16)
+                    WS-CHAMP-COLONNE(17) WS-CHAMP-COLONNE(18)
+                    WS-CHAMP-COLONNE(19) WS-CHAMP-COLONNE(20)
+                    WS-CHAMP-COLONNE(21) WS-CHAMP-COLONNE(22)
+                    WS-CHAMP-COLONNE(23) WS-CHAMP-COLONNE(24)
+                    WS-CHAMP-COLONNE(25) WS-CHAMP-COLONNE(26)
+                    WS-CHAMP-COLONNE(27) WS-CHAMP-COLONNE(28)
+                    WS-CHAMP-COLONNE(29) WS-CHAMP-COLONNE(30)
+               ON OVERFLOW
+                   DISPLAY 'CALCSAL-INTAKE : LIGNE CSV A PLUS DE '
+                       WS-NB-COLONNES-MAX ' COLONNES, LES COLONNES '
+                       'AU-DELA SONT IGNOREES'
+           END-UNSTRING.
+
+           MOVE SPACES TO CALC-MATRICULE.
+           MOVE SPACES TO CALC-SALAIRE-STR.
+           MOVE SPACES TO CALC-ANCIENNETE-STR.
+           MOVE 'N'    TO CALC-CATEGORIE.
+           MOVE SPACES TO CALC-DEVISE.
+
+           IF WS-POS-MATRICULE > 0
+               MOVE WS-CHAMP-COLONNE(WS-POS-MATRICULE)(1:6)
+                   TO CALC-MATRICULE
+           END-IF.
+           IF WS-POS-SALAIRE > 0
+               MOVE WS-CHAMP-COLONNE(WS-POS-SALAIRE)(1:12)
+                   TO CALC-SALAIRE-STR
+           END-IF.
+           IF WS-POS-ANCIENNETE > 0
+               MOVE WS-CHAMP-COLONNE(WS-POS-ANCIENNETE)(1:4)
+                   TO CALC-ANCIENNETE-STR
+           END-IF.
+           IF WS-POS-CATEGORIE > 0
+               MOVE WS-CHAMP-COLONNE(WS-POS-CATEGORIE)(1:1)
+                   TO CALC-CATEGORIE
+           END-IF.
+           IF WS-POS-DEVISE > 0
+               MOVE WS-CHAMP-COLONNE(WS-POS-DEVISE)(1:3)
+                   TO CALC-DEVISE
+           END-IF.
+
+           CALL 'CALCSAL-CORE' USING CALC-LINKAGE.
+
+           IF CALC-IS-REJECTED
+               PERFORM 2600-SIGNALER-REJET-INTAKE
+               GO TO 2100-TRAITER-LIGNE-EXIT
+           END-IF.
+
+           PERFORM 2200-RECHERCHER-VU.
+           IF WS-VU-TROUVE
+               MOVE 'MATRICULE EN DOUBLE DANS L''EXPORT CSV'
+                   TO CALC-REJECT-REASON
+               PERFORM 2600-SIGNALER-REJET-INTAKE
+               GO TO 2100-TRAITER-LIGNE-EXIT
+           END-IF.
+           IF WS-NB-VUS < WS-VU-MAX
+               ADD 1 TO WS-NB-VUS
+               MOVE CALC-MATRICULE TO WS-VU-MATRICULE(WS-NB-VUS)
+           END-IF.
+
+           MOVE CALC-MATRICULE      TO EMP-MATRICULE.
+           MOVE SPACES              TO EMP-NOM.
+           IF WS-POS-NOM > 0
+               MOVE WS-CHAMP-COLONNE(WS-POS-NOM)(1:30) TO EMP-NOM
+           END-IF.
+           MOVE CALC-SALAIRE-STR    TO EMP-SALAIRE-STR.
+           MOVE CALC-ANCIENNETE-STR TO EMP-ANCIENNETE-STR.
+           MOVE CALC-CATEGORIE      TO EMP-CATEGORIE.
+           MOVE CALC-DEVISE         TO EMP-DEVISE.
+
+      *        Une fiche deja presente vient d'une integration de
+      *        periode precedente (EMP-MASTER-FILE n'est pas remis a
+      *        vide entre deux executions) : on la met a jour plutot
+      *        que de la rejeter, le doublon intra-export ayant deja
+      *        ete ecarte ci-dessus.
+           WRITE EMP-RECORD
+               INVALID KEY
+                   REWRITE EMP-RECORD
+           END-WRITE.
+
+           ADD 1 TO WS-NB-ACCEPTEES.
+
+       2100-TRAITER-LIGNE-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------
+      * 2200-RECHERCHER-VU
+      * Recherche CALC-MATRICULE dans WS-VU-TABLE, la liste des
+      * MATRICULE deja integres depuis le debut de cet export, pour
+      * distinguer un vrai doublon intra-export d'une fiche deja
+      * presente dans EMP-MASTER-FILE depuis une periode precedente.
+      *---------------------------------------------------------------
+       2200-RECHERCHER-VU.
+           MOVE 'N' TO WS-VU-TROUVE-FLAG.
+           PERFORM VARYING WS-VU-IDX FROM 1 BY 1
+                   UNTIL WS-VU-IDX > WS-NB-VUS
+               IF WS-VU-MATRICULE(WS-VU-IDX) = CALC-MATRICULE
+                   MOVE 'Y' TO WS-VU-TROUVE-FLAG
+                   MOVE WS-NB-VUS TO WS-VU-IDX
+               END-IF
+           END-PERFORM.
+
+      *---------------------------------------------------------------
+      * 2600-SIGNALER-REJET-INTAKE
+      * Ajoute au rapport INTKREJ la ligne CSV d'origine, inchangee,
+      * et le motif du rejet, afin que le SIRH puisse corriger cette
+      * ligne sans avoir a rejouer tout l'export.
+      *---------------------------------------------------------------
+       2600-SIGNALER-REJET-INTAKE.
+           ADD 1 TO WS-NB-REJETEES.
+           MOVE WS-NB-LUES TO WS-NB-LUES-STR.
+           MOVE SPACES TO REJ-LINE.
+           STRING 'LIGNE ' DELIMITED SIZE
+                  WS-NB-LUES-STR DELIMITED SIZE
+                  ' REJETEE :' DELIMITED SIZE
+                  INTO REJ-LINE.
+           WRITE REJ-LINE.
+           MOVE SPACES TO REJ-LINE.
+           STRING '   ' DELIMITED SIZE
+                  FUNCTION TRIM(CSV-LINE) DELIMITED SIZE
+                  INTO REJ-LINE.
+           WRITE REJ-LINE.
+           MOVE SPACES TO REJ-LINE.
+           STRING '   RAISON : ' DELIMITED SIZE
+                  CALC-REJECT-REASON DELIMITED SIZE
+                  INTO REJ-LINE.
+           WRITE REJ-LINE.
+
+       2900-LIRE-SUIVANT.
+           READ CSV-INPUT-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       3000-ECRIRE-TOTAUX.
+           MOVE WS-NB-LUES      TO WS-NB-LUES-STR.
+           MOVE WS-NB-ACCEPTEES TO WS-NB-ACCEPTEES-STR.
+           MOVE WS-NB-REJETEES  TO WS-NB-REJETEES-STR.
+
+           MOVE SPACES TO REJ-LINE.
+           WRITE REJ-LINE.
+           STRING 'LIGNES LUES : ' DELIMITED SIZE
+                  WS-NB-LUES-STR DELIMITED SIZE
+                  '   ACCEPTEES : ' DELIMITED SIZE
+                  WS-NB-ACCEPTEES-STR DELIMITED SIZE
+                  '   REJETEES : ' DELIMITED SIZE
+                  WS-NB-REJETEES-STR DELIMITED SIZE
+                  INTO REJ-LINE.
+           WRITE REJ-LINE.
+
+       9000-TERMINER.
+           CLOSE CSV-INPUT-FILE.
+           CLOSE EMP-MASTER-FILE.
+           CLOSE INTAKE-REJECT-FILE.
