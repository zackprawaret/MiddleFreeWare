@@ -2,36 +2,96 @@
       * ex15_calcsal_api.cobol
       * Programme COBOL de calcul de paie — version API
       *
-      * Lit depuis stdin : MATRICULE,SALAIRE,ANCIENNETE
-      * Ecrit sur stdout : BRUT=xxx|PRIME=xxx|CHARGES=xxx|NET=xxx
+      * Lit depuis stdin : MATRICULE,SALAIRE,ANCIENNETE[,CATEGORIE[,DEVISE]]
+      * Ecrit sur stdout : BRUT=xxx|PRIME=xxx|CHARGES=xxx|NET=xxx|DEVISE=xxx
+      *
+      * CATEGORIE (C=cadre, N=non-cadre) est facultative ; a defaut
+      * l'employe est traite non-cadre pour le bareme de prime
+      * d'anciennete. DEVISE (code ISO sur 3 caracteres, ex EUR/USD)
+      * est egalement facultative ; a defaut la paie est exprimee en
+      * EUR.
+      *
+      * Le calcul lui-meme est delegue a CALCSAL-CORE, partage avec
+      * CALCSAL-BATCH, pour ne pas dupliquer la logique de paie.
       *
       * Compiler dans le Docker :
-      *   cobc -x ex15_calcsal_api.cobol -o ex15_calcsal_api
+      *   cobc -x ex15_calcsal_api.cobol ex15_calcsal_core.cobol -o ex15_calcsal_api
+      *
+      * Modifications :
+      *   2026-08 - Les enregistrements rejetes par la validation de
+      *             CALCSAL-CORE (MATRICULE absent, SALAIRE/ANCIENNETE
+      *             non numeriques ou hors plage) sont signales au lieu
+      *             de planter ou de calculer sur des zones invalides.
+      *   2026-08 - Champ CATEGORIE facultatif en entree, transmis a
+      *             CALCSAL-CORE pour le bareme de prime d'anciennete
+      *             par echelons (cadre/non-cadre).
+      *   2026-08 - Chaque calcul accepte est desormais journalise
+      *             dans le fichier d'audit AUDITLOG (MATRICULE,
+      *             horodatage, zones d'entree et montants calcules),
+      *             pour garder une trace permanente au-dela de la
+      *             console.
+      *   2026-08 - Cumuls annuels (YTD) par MATRICULE tenus dans
+      *             YTDMAST : chaque calcul incremente le cumul de
+      *             l'employe au lieu de ne connaitre que la periode
+      *             en cours.
+      *   2026-08 - Bulletin de paie imprimable (BULLETIN) ajoute en
+      *             complement de la chaine pipe-delimited, pour les
+      *             appelants qui veulent une presentation a en-tete
+      *             plutot qu'un format machine.
+      *   2026-08 - Champ DEVISE facultatif en entree (paie des
+      *             filiales etrangeres) ; repris dans la chaine
+      *             pipe-delimited, le journal d'audit et le bulletin
+      *             pour que la sortie reflete la devise reelle au
+      *             lieu de supposer l'EUR partout.
       *===============================================================
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCSAL-API.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO 'AUDITLOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT YTD-MASTER-FILE ASSIGN TO 'YTDMAST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS YTD-MATRICULE
+               FILE STATUS IS WS-YTD-STATUS.
+
+           SELECT BULLETIN-FILE ASSIGN TO 'BULLETIN'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BULL-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+       COPY AUDITREC.
+
+       FD  YTD-MASTER-FILE.
+       COPY YTDMAST.
+
+       FD  BULLETIN-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01 BULL-LINE         PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 WS-INPUT-LINE    PIC X(50).
-       01 WS-MATRICULE     PIC X(6).
-       01 WS-SALAIRE-STR   PIC X(12).
-       01 WS-ANCIENNETE-STR PIC X(4).
-       01 WS-SALAIRE       PIC 9(6)V99.
-       01 WS-ANCIENNETE    PIC 9(2).
-
-       01 WS-TAUX-PRIME    PIC 9V99 VALUE 0.
-       01 WS-TAUX-CHARGES  PIC 9V99 VALUE 0.22.
-       01 WS-PRIME         PIC 9(6)V99 VALUE 0.
-       01 WS-BRUT          PIC 9(8)V99 VALUE 0.
-       01 WS-CHARGES       PIC 9(8)V99 VALUE 0.
-       01 WS-NET           PIC 9(8)V99 VALUE 0.
-
-       01 WS-OUTPUT        PIC X(80).
+       01 WS-AUDIT-STATUS  PIC XX.
+       01 WS-YTD-STATUS    PIC XX.
+       01 WS-YTD-FOUND-FLAG PIC X VALUE 'Y'.
+           88 WS-YTD-FOUND    VALUE 'Y'.
+       01 WS-BULL-STATUS    PIC XX.
+
+       COPY CALCREC.
+
+       01 WS-OUTPUT        PIC X(200).
+       01 WS-PTR           PIC 9(4) COMP.
+       01 WS-SALAIRE-STR   PIC ZZ,ZZ9.99.
        01 WS-BRUT-STR      PIC ZZ,ZZ9.99.
        01 WS-PRIME-STR     PIC ZZ,ZZ9.99.
+       01 WS-COTIS-STR     PIC ZZ,ZZ9.99.
        01 WS-CHARGES-STR   PIC ZZ,ZZ9.99.
        01 WS-NET-STR       PIC ZZ,ZZ9.99.
 
@@ -39,33 +99,206 @@
            ACCEPT WS-INPUT-LINE FROM CONSOLE.
 
            UNSTRING WS-INPUT-LINE DELIMITED BY ','
-               INTO WS-MATRICULE
-                    WS-SALAIRE-STR
-                    WS-ANCIENNETE-STR.
+               INTO CALC-MATRICULE
+                    CALC-SALAIRE-STR
+                    CALC-ANCIENNETE-STR
+                    CALC-CATEGORIE
+                    CALC-DEVISE.
 
-           MOVE FUNCTION NUMVAL(WS-SALAIRE-STR)    TO WS-SALAIRE.
-           MOVE FUNCTION NUMVAL(WS-ANCIENNETE-STR) TO WS-ANCIENNETE.
+           CALL 'CALCSAL-CORE' USING CALC-LINKAGE.
 
-           COMPUTE WS-TAUX-PRIME = WS-ANCIENNETE * 0.01.
-           IF WS-TAUX-PRIME > 0.15
-               MOVE 0.15 TO WS-TAUX-PRIME
+           IF CALC-IS-REJECTED
+               DISPLAY 'REJET|MATRICULE=' CALC-MATRICULE
+                   '|RAISON=' CALC-REJECT-REASON
+               STOP RUN
            END-IF.
 
-           COMPUTE WS-PRIME   = WS-SALAIRE * WS-TAUX-PRIME.
-           COMPUTE WS-BRUT    = WS-SALAIRE + WS-PRIME.
-           COMPUTE WS-CHARGES = WS-BRUT * WS-TAUX-CHARGES.
-           COMPUTE WS-NET     = WS-BRUT - WS-CHARGES.
+           PERFORM 4000-JOURNALISER-AUDIT.
+           PERFORM 5000-CUMULER-YTD.
+
+           MOVE CALC-SALAIRE TO WS-SALAIRE-STR.
+           MOVE CALC-BRUT    TO WS-BRUT-STR.
+           MOVE CALC-PRIME   TO WS-PRIME-STR.
+           MOVE CALC-CHARGES TO WS-CHARGES-STR.
+           MOVE CALC-NET     TO WS-NET-STR.
+
+           PERFORM 6000-IMPRIMER-BULLETIN.
+
+           MOVE SPACES TO WS-OUTPUT.
+           MOVE 1 TO WS-PTR.
+           STRING 'BRUT='   DELIMITED SIZE
+                  WS-BRUT-STR   DELIMITED SIZE
+                  '|PRIME=' DELIMITED SIZE
+                  WS-PRIME-STR  DELIMITED SIZE
+                  INTO WS-OUTPUT WITH POINTER WS-PTR.
 
-           MOVE WS-BRUT    TO WS-BRUT-STR.
-           MOVE WS-PRIME   TO WS-PRIME-STR.
-           MOVE WS-CHARGES TO WS-CHARGES-STR.
-           MOVE WS-NET     TO WS-NET-STR.
+           PERFORM VARYING CALC-COTIS-IDX FROM 1 BY 1
+                   UNTIL CALC-COTIS-IDX > 4
+               MOVE CALC-COTIS-MONTANT(CALC-COTIS-IDX) TO WS-COTIS-STR
+               STRING '|' DELIMITED SIZE
+                      FUNCTION TRIM(CALC-COTIS-LIBELLE(CALC-COTIS-IDX))
+                          DELIMITED SIZE
+                      '=' DELIMITED SIZE
+                      WS-COTIS-STR DELIMITED SIZE
+                      INTO WS-OUTPUT WITH POINTER WS-PTR
+           END-PERFORM.
 
-           STRING 'BRUT='    DELIMITED SIZE WS-BRUT-STR    DELIMITED SIZE
-                  '|PRIME='  DELIMITED SIZE WS-PRIME-STR   DELIMITED SIZE
-                  '|CHARGES='DELIMITED SIZE WS-CHARGES-STR DELIMITED SIZE
-                  '|NET='    DELIMITED SIZE WS-NET-STR     DELIMITED SIZE
-                  INTO WS-OUTPUT.
+           STRING '|CHARGES=' DELIMITED SIZE
+                  WS-CHARGES-STR DELIMITED SIZE
+                  '|NET='     DELIMITED SIZE
+                  WS-NET-STR     DELIMITED SIZE
+                  '|DEVISE='  DELIMITED SIZE
+                  CALC-DEVISE DELIMITED SIZE
+                  INTO WS-OUTPUT WITH POINTER WS-PTR.
 
            DISPLAY WS-OUTPUT.
            STOP RUN.
+
+      *---------------------------------------------------------------
+      * 4000-JOURNALISER-AUDIT
+      * Ajoute une ligne au journal d'audit AUDITLOG pour ce calcul :
+      * zones d'entree et montants calcules, horodates, afin de
+      * pouvoir justifier un bulletin longtemps apres la periode.
+      *---------------------------------------------------------------
+       4000-JOURNALISER-AUDIT.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDIT-STATUS NOT = '00' AND WS-AUDIT-STATUS NOT = '04'
+               DISPLAY 'ERREUR OUVERTURE AUDITLOG - STATUS='
+                   WS-AUDIT-STATUS
+               STOP RUN
+           END-IF.
+           MOVE CALC-MATRICULE       TO AUDIT-MATRICULE.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-HORODATAGE.
+           MOVE CALC-SALAIRE-STR     TO AUDIT-SALAIRE-STR.
+           MOVE CALC-ANCIENNETE-STR  TO AUDIT-ANCIENNETE-STR.
+           MOVE CALC-CATEGORIE       TO AUDIT-CATEGORIE.
+           MOVE CALC-BRUT            TO AUDIT-BRUT.
+           MOVE CALC-PRIME           TO AUDIT-PRIME.
+           MOVE CALC-CHARGES         TO AUDIT-CHARGES.
+           MOVE CALC-NET             TO AUDIT-NET.
+           MOVE CALC-DEVISE          TO AUDIT-DEVISE.
+           WRITE AUDIT-RECORD.
+           IF WS-AUDIT-STATUS NOT = '00'
+               DISPLAY 'ERREUR ECRITURE AUDITLOG - STATUS='
+                   WS-AUDIT-STATUS
+               STOP RUN
+           END-IF.
+           CLOSE AUDIT-LOG-FILE.
+
+      *---------------------------------------------------------------
+      * 5000-CUMULER-YTD
+      * Incremente le cumul annuel (YTD-MASTER-FILE) de l'employe avec
+      * les montants de ce calcul. Cree la fiche cumul si l'employe
+      * n'en a pas encore (premier calcul de l'annee).
+      *---------------------------------------------------------------
+       5000-CUMULER-YTD.
+           OPEN I-O YTD-MASTER-FILE.
+           IF WS-YTD-STATUS NOT = '00'
+               DISPLAY 'ERREUR OUVERTURE YTDMAST - STATUS='
+                   WS-YTD-STATUS
+               STOP RUN
+           END-IF.
+           MOVE CALC-MATRICULE TO YTD-MATRICULE.
+           MOVE 'Y' TO WS-YTD-FOUND-FLAG.
+           READ YTD-MASTER-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-YTD-FOUND-FLAG
+                   MOVE 0 TO YTD-BRUT
+                   MOVE 0 TO YTD-CHARGES
+                   MOVE 0 TO YTD-NET
+           END-READ.
+
+           ADD CALC-BRUT    TO YTD-BRUT.
+           ADD CALC-CHARGES TO YTD-CHARGES.
+           ADD CALC-NET     TO YTD-NET.
+
+           IF WS-YTD-FOUND
+               REWRITE YTD-RECORD
+           ELSE
+               MOVE CALC-MATRICULE TO YTD-MATRICULE
+               WRITE YTD-RECORD
+           END-IF.
+           IF WS-YTD-STATUS NOT = '00'
+               DISPLAY 'ERREUR ECRITURE YTDMAST - STATUS='
+                   WS-YTD-STATUS
+               STOP RUN
+           END-IF.
+           CLOSE YTD-MASTER-FILE.
+
+      *---------------------------------------------------------------
+      * 6000-IMPRIMER-BULLETIN
+      * Ajoute le bulletin de paie imprimable de ce calcul a BULLETIN :
+      * une presentation a en-tete, largeur fixe, en complement de la
+      * chaine pipe-delimited renvoyee sur stdout.
+      *---------------------------------------------------------------
+       6000-IMPRIMER-BULLETIN.
+           OPEN EXTEND BULLETIN-FILE.
+           MOVE SPACES TO BULL-LINE.
+           WRITE BULL-LINE.
+           MOVE '================ BULLETIN DE PAIE ================'
+               TO BULL-LINE.
+           WRITE BULL-LINE.
+           MOVE SPACES TO BULL-LINE.
+           STRING 'MATRICULE : ' DELIMITED SIZE
+                  CALC-MATRICULE DELIMITED SIZE
+                  '     DEVISE : ' DELIMITED SIZE
+                  CALC-DEVISE      DELIMITED SIZE
+                  INTO BULL-LINE.
+           WRITE BULL-LINE.
+           MOVE '---------------------------------------------------'
+               TO BULL-LINE.
+           WRITE BULL-LINE.
+
+           MOVE SPACES TO BULL-LINE.
+           STRING 'SALAIRE DE BASE ........... ' DELIMITED SIZE
+                  WS-SALAIRE-STR                 DELIMITED SIZE
+                  ' '             DELIMITED SIZE
+                  CALC-DEVISE     DELIMITED SIZE
+                  INTO BULL-LINE.
+           WRITE BULL-LINE.
+           MOVE SPACES TO BULL-LINE.
+           STRING 'PRIME D''ANCIENNETE ........ ' DELIMITED SIZE
+                  WS-PRIME-STR                    DELIMITED SIZE
+                  ' '             DELIMITED SIZE
+                  CALC-DEVISE     DELIMITED SIZE
+                  INTO BULL-LINE.
+           WRITE BULL-LINE.
+           MOVE SPACES TO BULL-LINE.
+           STRING 'SALAIRE BRUT ............... ' DELIMITED SIZE
+                  WS-BRUT-STR                      DELIMITED SIZE
+                  ' '             DELIMITED SIZE
+                  CALC-DEVISE     DELIMITED SIZE
+                  INTO BULL-LINE.
+           WRITE BULL-LINE.
+
+           PERFORM VARYING CALC-COTIS-IDX FROM 1 BY 1
+                   UNTIL CALC-COTIS-IDX > 4
+               MOVE CALC-COTIS-MONTANT(CALC-COTIS-IDX) TO WS-COTIS-STR
+               MOVE SPACES TO BULL-LINE
+               STRING '  '    DELIMITED SIZE
+                      FUNCTION TRIM(CALC-COTIS-LIBELLE(CALC-COTIS-IDX))
+                          DELIMITED SIZE
+                      ' ' DELIMITED SIZE
+                      WS-COTIS-STR DELIMITED SIZE
+                      INTO BULL-LINE
+               WRITE BULL-LINE
+           END-PERFORM.
+
+           MOVE SPACES TO BULL-LINE.
+           STRING 'TOTAL CHARGES ............... ' DELIMITED SIZE
+                  WS-CHARGES-STR                     DELIMITED SIZE
+                  ' '             DELIMITED SIZE
+                  CALC-DEVISE     DELIMITED SIZE
+                  INTO BULL-LINE.
+           WRITE BULL-LINE.
+           MOVE SPACES TO BULL-LINE.
+           STRING 'NET A PAYER .................. ' DELIMITED SIZE
+                  WS-NET-STR                          DELIMITED SIZE
+                  ' '             DELIMITED SIZE
+                  CALC-DEVISE     DELIMITED SIZE
+                  INTO BULL-LINE.
+           WRITE BULL-LINE.
+           MOVE '===================================================='
+               TO BULL-LINE.
+           WRITE BULL-LINE.
+           CLOSE BULLETIN-FILE.
