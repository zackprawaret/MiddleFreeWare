@@ -0,0 +1,544 @@
+      *===============================================================
+      * ex15_calcsal_batch.cobol
+      * Programme COBOL de calcul de paie — pilote BATCH
+      *
+      * Lit le fichier maitre des employes en sequentiel et calcule,
+      * pour chaque employe, BRUT/PRIME/CHARGES/NET via CALCSAL-CORE
+      * (le meme sous-programme que CALCSAL-API). Ecrit un journal de
+      * paie (une ligne par employe) avec les totaux de la periode en
+      * fin de fichier.
+      *
+      * JCL associe : src/MiddleFreeWare.Api/JCL/CALCSALB.jcl
+      *
+      * Compiler dans le Docker :
+      *   cobc -x ex15_calcsal_batch.cobol ex15_calcsal_core.cobol -o ex15_calcsal_batch
+      *
+      * Modifications :
+      *   2026-08 - Les enregistrements rejetes par la validation de
+      *             CALCSAL-CORE (MATRICULE absent, SALAIRE/ANCIENNETE
+      *             non numeriques ou hors plage) sont achemines vers
+      *             le rapport d'erreurs REJREPT avec le motif du rejet
+      *             au lieu d'etre calcules sur des zones invalides ;
+      *             ils ne rentrent pas dans les totaux de la periode.
+      *   2026-08 - EMP-CATEGORIE transmis a CALCSAL-CORE pour le
+      *             bareme de prime d'anciennete par echelons.
+      *   2026-08 - Reprise sur incident : le dernier MATRICULE traite
+      *             avec succes est ecrit periodiquement dans le
+      *             fichier de controle CALCCKPT. Lance avec le
+      *             parametre RESTART (voir CALCSALR.jcl), le pilote
+      *             se repositionne sur ce MATRICULE via START au lieu
+      *             de rejouer toute la periode depuis le debut.
+      *   2026-08 - Chaque calcul accepte est journalise dans le
+      *             fichier d'audit AUDITLOG (meme enregistrement que
+      *             CALCSAL-API), en plus de la ligne du registre.
+      *   2026-08 - Cumuls annuels (YTD) par MATRICULE tenus dans
+      *             YTDMAST, incrementes pour chaque employe accepte
+      *             (meme traitement que CALCSAL-API).
+      *   2026-08 - Bulletin de paie imprimable (BULLETIN) genere pour
+      *             chaque employe accepte, en plus de la ligne du
+      *             registre PAYREG.
+      *   2026-08 - EMP-DEVISE transmis a CALCSAL-CORE pour la paie des
+      *             filiales etrangeres ; repris dans le registre, le
+      *             journal d'audit et le bulletin pour que la sortie
+      *             reflete la devise reelle de l'employe.
+      *   2026-08 - CALCCKPT porte desormais aussi les totaux et le
+      *             nombre de rejets cumules a l'instant du checkpoint,
+      *             restaures par 1100-REPRENDRE, afin que les totaux
+      *             ecrits par 3000-ECRIRE-TOTAUX apres une reprise
+      *             couvrent toute la periode et non la seule portion
+      *             rejouee. REG-LINE/REJ-LINE elargies pour que les
+      *             lignes du registre et du rapport de rejets ne
+      *             soient plus tronquees.
+      *   2026-08 - CALCCKPT est desormais reecrit apres CHAQUE employe
+      *             accepte (au lieu de tous les 50) : une reprise se
+      *             repositionnant sur le dernier MATRICULE checkpointe
+      *             rejouait sinon jusqu'a 49 employes deja journalises
+      *             et cumules, doublant leur AUDITLOG, leur BULLETIN
+      *             et, plus grave, leurs cumuls dans YTDMAST.
+      *===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCSAL-BATCH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-MASTER-FILE ASSIGN TO 'EMPMAST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-MATRICULE
+               FILE STATUS IS WS-EMP-STATUS.
+
+           SELECT PAYROLL-REGISTER-FILE ASSIGN TO 'PAYREG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REG-STATUS.
+
+           SELECT REJECT-REPORT-FILE ASSIGN TO 'REJREPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJ-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO 'CALCCKPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO 'AUDITLOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT YTD-MASTER-FILE ASSIGN TO 'YTDMAST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS YTD-MATRICULE
+               FILE STATUS IS WS-YTD-STATUS.
+
+           SELECT BULLETIN-FILE ASSIGN TO 'BULLETIN'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BULL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMP-MASTER-FILE.
+       COPY EMPMAST.
+
+       FD  PAYROLL-REGISTER-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01 REG-LINE                PIC X(132).
+
+       FD  REJECT-REPORT-FILE
+           RECORD CONTAINS 100 CHARACTERS.
+       01 REJ-LINE                PIC X(100).
+
+       FD  CHECKPOINT-FILE.
+       COPY CKPTREC.
+
+       FD  AUDIT-LOG-FILE.
+       COPY AUDITREC.
+
+       FD  YTD-MASTER-FILE.
+       COPY YTDMAST.
+
+       FD  BULLETIN-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01 BULL-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EMP-STATUS            PIC XX.
+       01 WS-REG-STATUS            PIC XX.
+       01 WS-REJ-STATUS            PIC XX.
+       01 WS-CKPT-STATUS           PIC XX.
+       01 WS-AUDIT-STATUS          PIC XX.
+       01 WS-YTD-STATUS            PIC XX.
+       01 WS-YTD-FOUND-FLAG        PIC X VALUE 'Y'.
+           88 WS-YTD-FOUND           VALUE 'Y'.
+       01 WS-BULL-STATUS           PIC XX.
+       01 WS-EOF-FLAG              PIC X VALUE 'N'.
+           88 WS-EOF                VALUE 'Y'.
+
+       01 WS-PARM                  PIC X(20).
+       01 WS-RESTART-FLAG          PIC X VALUE 'N'.
+           88 WS-RESTART-MODE        VALUE 'Y'.
+       01 WS-CKPT-MATRICULE        PIC X(6) VALUE SPACES.
+
+       01 WS-NB-REJETS             PIC 9(6) VALUE 0.
+       01 WS-NB-EMPLOYES           PIC 9(6) VALUE 0.
+       01 WS-TOTAL-BRUT            PIC 9(10)V99 VALUE 0.
+       01 WS-TOTAL-PRIME           PIC 9(10)V99 VALUE 0.
+       01 WS-TOTAL-CHARGES         PIC 9(10)V99 VALUE 0.
+       01 WS-TOTAL-NET             PIC 9(10)V99 VALUE 0.
+
+       01 WS-SALAIRE-STR           PIC ZZ,ZZ9.99.
+       01 WS-BRUT-STR              PIC ZZ,ZZ9.99.
+       01 WS-PRIME-STR             PIC ZZ,ZZ9.99.
+       01 WS-COTIS-STR             PIC ZZ,ZZ9.99.
+       01 WS-CHARGES-STR           PIC ZZ,ZZ9.99.
+       01 WS-NET-STR               PIC ZZ,ZZ9.99.
+
+       01 WS-TOTAL-BRUT-STR        PIC ZZZZ,ZZZ,ZZ9.99.
+       01 WS-TOTAL-PRIME-STR       PIC ZZZZ,ZZZ,ZZ9.99.
+       01 WS-TOTAL-CHARGES-STR     PIC ZZZZ,ZZZ,ZZ9.99.
+       01 WS-TOTAL-NET-STR         PIC ZZZZ,ZZZ,ZZ9.99.
+       01 WS-NB-EMPLOYES-STR       PIC ZZZ,ZZ9.
+
+       COPY CALCREC.
+
+       PROCEDURE DIVISION.
+       0000-PILOTER.
+           PERFORM 0500-LIRE-PARAMETRE.
+           PERFORM 1000-INITIALISER.
+           PERFORM 2000-TRAITER-FICHIER UNTIL WS-EOF.
+           PERFORM 3000-ECRIRE-TOTAUX.
+           PERFORM 9000-TERMINER.
+           STOP RUN.
+
+      *---------------------------------------------------------------
+      * 0500-LIRE-PARAMETRE
+      * Le parametre d'execution RESTART (PARM du JCL) bascule le
+      * pilote en mode reprise sur incident (voir 1100-REPRENDRE).
+      *---------------------------------------------------------------
+       0500-LIRE-PARAMETRE.
+           MOVE SPACES TO WS-PARM.
+           ACCEPT WS-PARM FROM COMMAND-LINE.
+           IF WS-PARM(1:7) = 'RESTART'
+               SET WS-RESTART-MODE TO TRUE
+           END-IF.
+
+       1000-INITIALISER.
+           OPEN INPUT EMP-MASTER-FILE.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDIT-STATUS NOT = '00' AND WS-AUDIT-STATUS NOT = '04'
+               DISPLAY 'ERREUR OUVERTURE AUDITLOG - STATUS='
+                   WS-AUDIT-STATUS
+               STOP RUN
+           END-IF.
+           OPEN I-O YTD-MASTER-FILE.
+           IF WS-YTD-STATUS NOT = '00'
+               DISPLAY 'ERREUR OUVERTURE YTDMAST - STATUS='
+                   WS-YTD-STATUS
+               STOP RUN
+           END-IF.
+           IF WS-RESTART-MODE
+               PERFORM 1100-REPRENDRE
+               OPEN EXTEND PAYROLL-REGISTER-FILE
+               OPEN EXTEND REJECT-REPORT-FILE
+               OPEN EXTEND BULLETIN-FILE
+           ELSE
+               OPEN OUTPUT PAYROLL-REGISTER-FILE
+               OPEN OUTPUT REJECT-REPORT-FILE
+               OPEN OUTPUT BULLETIN-FILE
+               MOVE 'JOURNAL DE PAIE - REGISTRE DE LA PERIODE'
+                   TO REG-LINE
+               WRITE REG-LINE
+               MOVE SPACES TO REG-LINE
+               WRITE REG-LINE
+               MOVE 'RAPPORT DES ENREGISTREMENTS REJETES' TO REJ-LINE
+               WRITE REJ-LINE
+           END-IF.
+           PERFORM 2900-LIRE-SUIVANT.
+
+      *---------------------------------------------------------------
+      * 1100-REPRENDRE
+      * Relit le fichier de controle CALCCKPT et repositionne le
+      * fichier maitre juste apres le dernier MATRICULE traite avec
+      * succes lors de l'execution interrompue, au lieu de rejouer
+      * toute la periode depuis le premier employe.
+      *---------------------------------------------------------------
+       1100-REPRENDRE.
+           MOVE SPACES TO WS-CKPT-MATRICULE.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS NOT = '00'
+               DISPLAY 'ERREUR OUVERTURE CALCCKPT - STATUS='
+                   WS-CKPT-STATUS
+               STOP RUN
+           END-IF.
+           READ CHECKPOINT-FILE
+               AT END MOVE SPACES TO CKPT-RECORD
+           END-READ.
+           MOVE CKPT-MATRICULE TO WS-CKPT-MATRICULE.
+           CLOSE CHECKPOINT-FILE.
+
+           IF WS-CKPT-MATRICULE = SPACES
+               DISPLAY 'REPRISE : AUCUN POINT DE CONTROLE, RELECTURE '
+                   'DEPUIS LE DEBUT DE LA PERIODE'
+           ELSE
+               MOVE CKPT-NB-TRAITES    TO WS-NB-EMPLOYES
+               MOVE CKPT-NB-REJETS     TO WS-NB-REJETS
+               MOVE CKPT-TOTAL-BRUT    TO WS-TOTAL-BRUT
+               MOVE CKPT-TOTAL-PRIME   TO WS-TOTAL-PRIME
+               MOVE CKPT-TOTAL-CHARGES TO WS-TOTAL-CHARGES
+               MOVE CKPT-TOTAL-NET     TO WS-TOTAL-NET
+               MOVE WS-CKPT-MATRICULE TO EMP-MATRICULE
+               START EMP-MASTER-FILE KEY IS GREATER THAN EMP-MATRICULE
+                   INVALID KEY
+                       DISPLAY 'REPRISE : MATRICULE DE CONTROLE '
+                           'INTROUVABLE, RELECTURE DEPUIS LE DEBUT'
+               END-START
+           END-IF.
+
+       2000-TRAITER-FICHIER.
+           PERFORM 2500-CALCULER-EMPLOYE
+               THRU 2500-CALCULER-EMPLOYE-EXIT.
+           PERFORM 2900-LIRE-SUIVANT.
+
+       2500-CALCULER-EMPLOYE.
+           MOVE EMP-MATRICULE      TO CALC-MATRICULE.
+           MOVE EMP-SALAIRE-STR    TO CALC-SALAIRE-STR.
+           MOVE EMP-ANCIENNETE-STR TO CALC-ANCIENNETE-STR.
+           MOVE EMP-CATEGORIE      TO CALC-CATEGORIE.
+           MOVE EMP-DEVISE         TO CALC-DEVISE.
+
+           CALL 'CALCSAL-CORE' USING CALC-LINKAGE.
+
+           IF CALC-IS-REJECTED
+               PERFORM 2600-SIGNALER-REJET
+               GO TO 2500-CALCULER-EMPLOYE-EXIT
+           END-IF.
+
+           ADD CALC-BRUT    TO WS-TOTAL-BRUT.
+           ADD CALC-PRIME   TO WS-TOTAL-PRIME.
+           ADD CALC-CHARGES TO WS-TOTAL-CHARGES.
+           ADD CALC-NET     TO WS-TOTAL-NET.
+           ADD 1            TO WS-NB-EMPLOYES.
+
+           MOVE CALC-BRUT    TO WS-BRUT-STR.
+           MOVE CALC-PRIME   TO WS-PRIME-STR.
+           MOVE CALC-CHARGES TO WS-CHARGES-STR.
+           MOVE CALC-NET     TO WS-NET-STR.
+
+           STRING EMP-MATRICULE   DELIMITED SIZE
+                  ' '             DELIMITED SIZE
+                  EMP-NOM         DELIMITED SIZE
+                  ' BRUT='        DELIMITED SIZE
+                  WS-BRUT-STR     DELIMITED SIZE
+                  ' PRIME='       DELIMITED SIZE
+                  WS-PRIME-STR    DELIMITED SIZE
+                  ' CHARGES='     DELIMITED SIZE
+                  WS-CHARGES-STR  DELIMITED SIZE
+                  ' NET='         DELIMITED SIZE
+                  WS-NET-STR      DELIMITED SIZE
+                  ' DEVISE='      DELIMITED SIZE
+                  CALC-DEVISE     DELIMITED SIZE
+                  INTO REG-LINE.
+           WRITE REG-LINE.
+
+           PERFORM VARYING CALC-COTIS-IDX FROM 1 BY 1
+                   UNTIL CALC-COTIS-IDX > 4
+               MOVE CALC-COTIS-MONTANT(CALC-COTIS-IDX) TO WS-COTIS-STR
+               MOVE SPACES TO REG-LINE
+               STRING '     '  DELIMITED SIZE
+                      FUNCTION TRIM(CALC-COTIS-LIBELLE(CALC-COTIS-IDX))
+                          DELIMITED SIZE
+                      '='      DELIMITED SIZE
+                      WS-COTIS-STR DELIMITED SIZE
+                      INTO REG-LINE
+               WRITE REG-LINE
+           END-PERFORM.
+
+           PERFORM 2800-JOURNALISER-AUDIT.
+           PERFORM 2850-CUMULER-YTD.
+           PERFORM 2860-IMPRIMER-BULLETIN.
+           PERFORM 2700-ECRIRE-CHECKPOINT.
+
+       2500-CALCULER-EMPLOYE-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------
+      * 2700-ECRIRE-CHECKPOINT
+      * Reecrit le fichier de controle d'un seul enregistrement avec
+      * le dernier MATRICULE traite avec succes, afin qu'une reprise
+      * puisse s'y repositionner sans rejouer la periode entiere.
+      *---------------------------------------------------------------
+       2700-ECRIRE-CHECKPOINT.
+           MOVE EMP-MATRICULE    TO CKPT-MATRICULE.
+           MOVE WS-NB-EMPLOYES   TO CKPT-NB-TRAITES.
+           MOVE WS-NB-REJETS     TO CKPT-NB-REJETS.
+           MOVE WS-TOTAL-BRUT    TO CKPT-TOTAL-BRUT.
+           MOVE WS-TOTAL-PRIME   TO CKPT-TOTAL-PRIME.
+           MOVE WS-TOTAL-CHARGES TO CKPT-TOTAL-CHARGES.
+           MOVE WS-TOTAL-NET     TO CKPT-TOTAL-NET.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS NOT = '00'
+               DISPLAY 'ERREUR OUVERTURE CALCCKPT - STATUS='
+                   WS-CKPT-STATUS
+               STOP RUN
+           END-IF.
+           WRITE CKPT-RECORD.
+           IF WS-CKPT-STATUS NOT = '00'
+               DISPLAY 'ERREUR ECRITURE CALCCKPT - STATUS='
+                   WS-CKPT-STATUS
+               STOP RUN
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+
+      *---------------------------------------------------------------
+      * 2800-JOURNALISER-AUDIT
+      * Ajoute une ligne au journal d'audit AUDITLOG pour l'employe en
+      * cours (memes zones que celles journalisees par CALCSAL-API).
+      *---------------------------------------------------------------
+       2800-JOURNALISER-AUDIT.
+           MOVE EMP-MATRICULE         TO AUDIT-MATRICULE.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-HORODATAGE.
+           MOVE EMP-SALAIRE-STR       TO AUDIT-SALAIRE-STR.
+           MOVE EMP-ANCIENNETE-STR    TO AUDIT-ANCIENNETE-STR.
+           MOVE CALC-CATEGORIE        TO AUDIT-CATEGORIE.
+           MOVE CALC-BRUT             TO AUDIT-BRUT.
+           MOVE CALC-PRIME            TO AUDIT-PRIME.
+           MOVE CALC-CHARGES          TO AUDIT-CHARGES.
+           MOVE CALC-NET              TO AUDIT-NET.
+           MOVE CALC-DEVISE           TO AUDIT-DEVISE.
+           WRITE AUDIT-RECORD.
+           IF WS-AUDIT-STATUS NOT = '00'
+               DISPLAY 'ERREUR ECRITURE AUDITLOG - STATUS='
+                   WS-AUDIT-STATUS
+               STOP RUN
+           END-IF.
+
+      *---------------------------------------------------------------
+      * 2850-CUMULER-YTD
+      * Incremente le cumul annuel (YTD-MASTER-FILE) de l'employe en
+      * cours. Cree la fiche cumul si c'est son premier calcul accepte
+      * de l'annee.
+      *---------------------------------------------------------------
+       2850-CUMULER-YTD.
+           MOVE EMP-MATRICULE TO YTD-MATRICULE.
+           MOVE 'Y' TO WS-YTD-FOUND-FLAG.
+           READ YTD-MASTER-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-YTD-FOUND-FLAG
+                   MOVE 0 TO YTD-BRUT
+                   MOVE 0 TO YTD-CHARGES
+                   MOVE 0 TO YTD-NET
+           END-READ.
+
+           ADD CALC-BRUT    TO YTD-BRUT.
+           ADD CALC-CHARGES TO YTD-CHARGES.
+           ADD CALC-NET     TO YTD-NET.
+
+           IF WS-YTD-FOUND
+               REWRITE YTD-RECORD
+           ELSE
+               MOVE EMP-MATRICULE TO YTD-MATRICULE
+               WRITE YTD-RECORD
+           END-IF.
+           IF WS-YTD-STATUS NOT = '00'
+               DISPLAY 'ERREUR ECRITURE YTDMAST - STATUS='
+                   WS-YTD-STATUS
+               STOP RUN
+           END-IF.
+
+      *---------------------------------------------------------------
+      * 2860-IMPRIMER-BULLETIN
+      * Ecrit le bulletin de paie imprimable de l'employe en cours
+      * dans BULLETIN : une presentation a en-tete, largeur fixe,
+      * distincte de la ligne du registre et de la chaine de l'API.
+      *---------------------------------------------------------------
+       2860-IMPRIMER-BULLETIN.
+           MOVE SPACES TO BULL-LINE.
+           WRITE BULL-LINE.
+           MOVE '================ BULLETIN DE PAIE ================'
+               TO BULL-LINE.
+           WRITE BULL-LINE.
+           MOVE SPACES TO BULL-LINE.
+           STRING 'MATRICULE : ' DELIMITED SIZE
+                  EMP-MATRICULE  DELIMITED SIZE
+                  '     NOM : '  DELIMITED SIZE
+                  EMP-NOM        DELIMITED SIZE
+                  '   DEVISE : ' DELIMITED SIZE
+                  CALC-DEVISE    DELIMITED SIZE
+                  INTO BULL-LINE.
+           WRITE BULL-LINE.
+           MOVE '---------------------------------------------------'
+               TO BULL-LINE.
+           WRITE BULL-LINE.
+
+           MOVE CALC-SALAIRE TO WS-SALAIRE-STR.
+           MOVE SPACES TO BULL-LINE.
+           STRING 'SALAIRE DE BASE ........... ' DELIMITED SIZE
+                  WS-SALAIRE-STR                 DELIMITED SIZE
+                  ' '             DELIMITED SIZE
+                  CALC-DEVISE     DELIMITED SIZE
+                  INTO BULL-LINE.
+           WRITE BULL-LINE.
+           MOVE SPACES TO BULL-LINE.
+           STRING 'PRIME D''ANCIENNETE ........ ' DELIMITED SIZE
+                  WS-PRIME-STR                    DELIMITED SIZE
+                  ' '             DELIMITED SIZE
+                  CALC-DEVISE     DELIMITED SIZE
+                  INTO BULL-LINE.
+           WRITE BULL-LINE.
+           MOVE SPACES TO BULL-LINE.
+           STRING 'SALAIRE BRUT ............... ' DELIMITED SIZE
+                  WS-BRUT-STR                      DELIMITED SIZE
+                  ' '             DELIMITED SIZE
+                  CALC-DEVISE     DELIMITED SIZE
+                  INTO BULL-LINE.
+           WRITE BULL-LINE.
+
+           PERFORM VARYING CALC-COTIS-IDX FROM 1 BY 1
+                   UNTIL CALC-COTIS-IDX > 4
+               MOVE CALC-COTIS-MONTANT(CALC-COTIS-IDX) TO WS-COTIS-STR
+               MOVE SPACES TO BULL-LINE
+               STRING '  '    DELIMITED SIZE
+                      FUNCTION TRIM(CALC-COTIS-LIBELLE(CALC-COTIS-IDX))
+                          DELIMITED SIZE
+                      ' ' DELIMITED SIZE
+                      WS-COTIS-STR DELIMITED SIZE
+                      INTO BULL-LINE
+               WRITE BULL-LINE
+           END-PERFORM.
+
+           MOVE SPACES TO BULL-LINE.
+           STRING 'TOTAL CHARGES ............... ' DELIMITED SIZE
+                  WS-CHARGES-STR                     DELIMITED SIZE
+                  ' '             DELIMITED SIZE
+                  CALC-DEVISE     DELIMITED SIZE
+                  INTO BULL-LINE.
+           WRITE BULL-LINE.
+           MOVE SPACES TO BULL-LINE.
+           STRING 'NET A PAYER .................. ' DELIMITED SIZE
+                  WS-NET-STR                          DELIMITED SIZE
+                  ' '             DELIMITED SIZE
+                  CALC-DEVISE     DELIMITED SIZE
+                  INTO BULL-LINE.
+           WRITE BULL-LINE.
+           MOVE '===================================================='
+               TO BULL-LINE.
+           WRITE BULL-LINE.
+
+       2600-SIGNALER-REJET.
+           ADD 1 TO WS-NB-REJETS.
+           STRING EMP-MATRICULE        DELIMITED SIZE
+                  ' SALAIRE='           DELIMITED SIZE
+                  EMP-SALAIRE-STR       DELIMITED SIZE
+                  ' ANCIENNETE='        DELIMITED SIZE
+                  EMP-ANCIENNETE-STR    DELIMITED SIZE
+                  ' RAISON='            DELIMITED SIZE
+                  CALC-REJECT-REASON    DELIMITED SIZE
+                  INTO REJ-LINE.
+           WRITE REJ-LINE.
+
+       2900-LIRE-SUIVANT.
+           READ EMP-MASTER-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       3000-ECRIRE-TOTAUX.
+           MOVE WS-TOTAL-BRUT    TO WS-TOTAL-BRUT-STR.
+           MOVE WS-TOTAL-PRIME   TO WS-TOTAL-PRIME-STR.
+           MOVE WS-TOTAL-CHARGES TO WS-TOTAL-CHARGES-STR.
+           MOVE WS-TOTAL-NET     TO WS-TOTAL-NET-STR.
+           MOVE WS-NB-EMPLOYES   TO WS-NB-EMPLOYES-STR.
+
+           MOVE SPACES TO REG-LINE.
+           WRITE REG-LINE.
+           STRING 'NOMBRE EMPLOYES : ' DELIMITED SIZE
+                  WS-NB-EMPLOYES-STR   DELIMITED SIZE
+                  INTO REG-LINE.
+           WRITE REG-LINE.
+           STRING 'TOTAL BRUT='    DELIMITED SIZE
+                  WS-TOTAL-BRUT-STR    DELIMITED SIZE
+                  ' TOTAL PRIME='  DELIMITED SIZE
+                  WS-TOTAL-PRIME-STR   DELIMITED SIZE
+                  ' TOTAL CHARGES=' DELIMITED SIZE
+                  WS-TOTAL-CHARGES-STR DELIMITED SIZE
+                  ' TOTAL NET='    DELIMITED SIZE
+                  WS-TOTAL-NET-STR     DELIMITED SIZE
+                  INTO REG-LINE.
+           WRITE REG-LINE.
+
+           MOVE WS-NB-REJETS TO WS-NB-EMPLOYES-STR.
+           MOVE SPACES TO REJ-LINE.
+           WRITE REJ-LINE.
+           STRING 'NOMBRE REJETS : ' DELIMITED SIZE
+                  WS-NB-EMPLOYES-STR DELIMITED SIZE
+                  INTO REJ-LINE.
+           WRITE REJ-LINE.
+
+       9000-TERMINER.
+           IF WS-NB-EMPLOYES > 0
+               PERFORM 2700-ECRIRE-CHECKPOINT
+           END-IF.
+           CLOSE EMP-MASTER-FILE.
+           CLOSE PAYROLL-REGISTER-FILE.
+           CLOSE REJECT-REPORT-FILE.
+           CLOSE AUDIT-LOG-FILE.
+           CLOSE YTD-MASTER-FILE.
+           CLOSE BULLETIN-FILE.
