@@ -0,0 +1,32 @@
+//CALCSALB JOB (PAIE),'CALCUL PAIE BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*===============================================================
+//* CALCSALB - Execution batch du calcul de paie sur tout le
+//*            fichier maitre des employes (CALCSAL-BATCH).
+//*===============================================================
+//STEP010  EXEC PGM=CALCSALB
+//STEPLIB  DD DSN=PAIE.LOADLIB,DISP=SHR
+//EMPMAST  DD DSN=PAIE.EMPLOYES.MASTER,DISP=SHR
+//PAYREG   DD DSN=PAIE.PERIODE.REGISTRE,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//REJREPT  DD DSN=PAIE.PERIODE.REJETS,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//CALCCKPT DD DSN=PAIE.PERIODE.CHECKPOINT,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=66,BLKSIZE=0)
+//AUDITLOG DD DSN=PAIE.AUDIT.JOURNAL,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=90,BLKSIZE=0)
+//YTDMAST  DD DSN=PAIE.CUMULS.ANNUELS,DISP=SHR
+//BULLETIN DD DSN=PAIE.PERIODE.BULLETINS,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
