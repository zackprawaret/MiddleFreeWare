@@ -0,0 +1,24 @@
+//CALCSALR JOB (PAIE),'REPRISE CALCUL PAIE BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*===============================================================
+//* CALCSALR - Reprise de l'execution batch du calcul de paie
+//*            (CALCSAL-BATCH) apres un arret ou un abend en cours
+//*            de periode. Se repositionne sur le dernier MATRICULE
+//*            traite avec succes (fichier CALCCKPT de l'execution
+//*            interrompue) au lieu de rejouer toute la periode.
+//*
+//*            Le DD PAYREG/REJREPT de l'execution interrompue doit
+//*            etre conserve (DISP=MOD) afin de prolonger le meme
+//*            registre de paie.
+//*===============================================================
+//STEP010  EXEC PGM=CALCSALB,PARM='RESTART'
+//STEPLIB  DD DSN=PAIE.LOADLIB,DISP=SHR
+//EMPMAST  DD DSN=PAIE.EMPLOYES.MASTER,DISP=SHR
+//PAYREG   DD DSN=PAIE.PERIODE.REGISTRE,DISP=MOD
+//REJREPT  DD DSN=PAIE.PERIODE.REJETS,DISP=MOD
+//CALCCKPT DD DSN=PAIE.PERIODE.CHECKPOINT,DISP=OLD
+//AUDITLOG DD DSN=PAIE.AUDIT.JOURNAL,DISP=MOD
+//YTDMAST  DD DSN=PAIE.CUMULS.ANNUELS,DISP=SHR
+//BULLETIN DD DSN=PAIE.PERIODE.BULLETINS,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
