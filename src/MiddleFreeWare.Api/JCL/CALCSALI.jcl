@@ -0,0 +1,17 @@
+//CALCSALI JOB (PAIE),'INTEGRATION CSV RH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*===============================================================
+//* CALCSALI - Integration de l'export CSV du systeme RH dans le
+//*            fichier maitre des employes (CALCSAL-INTAKE), en
+//*            amont de CALCSALB.
+//*===============================================================
+//STEP010  EXEC PGM=CALCSALI
+//STEPLIB  DD DSN=PAIE.LOADLIB,DISP=SHR
+//CSVIN    DD DSN=PAIE.RH.EXPORT.CSV,DISP=SHR
+//EMPMAST  DD DSN=PAIE.EMPLOYES.MASTER,DISP=OLD
+//INTKREJ  DD DSN=PAIE.RH.EXPORT.REJETS,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=250,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
